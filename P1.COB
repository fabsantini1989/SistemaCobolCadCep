@@ -1,445 +1,676 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. P1.
-       AUTHOR. FABIANO SANTINI MARQUES.
-      ***********************************************
-      * MANUTENCAO DO CADASTRO CEP   *
-      ***********************************************
-      *----------------------------------------------------------------
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES.
-                     DECIMAL-POINT IS COMMA.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-       SELECT CADCEP ASSIGN TO DISK
-                    ORGANIZATION IS INDEXED
-                    ACCESS MODE  IS DYNAMIC
-                    RECORD KEY   IS CEP-NUMCEP
-                    FILE STATUS  IS ST-ERRO
-                    ALTERNATE RECORD KEY IS CEP-LOGRA
-                                   WITH DUPLICATES.
-      *
-      *-----------------------------------------------------------------
-       DATA DIVISION.
-       FILE SECTION.
-       FD CADCEP
-               LABEL RECORD IS STANDARD
-               VALUE OF FILE-ID IS "CADCEP.DAT".
-       01 REGCEP.
-                03 CEP-NUMCEP          PIC 9(08).
-                03 CEP-LOGRA           PIC X(35).
-                03 CEP-BAIRRO          PIC X(20).
-                03 CEP-CIDADE          PIC X(20).
-                03 CEP-UF              PIC X(02).
-                03 CEP-REF             PIC X(35).
-                03 CEP-STATUS          PIC X(01).
-                03 CEP-OBS             PIC X(20).
-                03 CEP-DATA            PIC 9(08).
-      *
-      *-----------------------------------------------------------------
-       WORKING-STORAGE SECTION.
-       77 W-SEL          PIC 9(01) VALUE ZEROS.
-       77 W-CONT         PIC 9(06) VALUE ZEROS.
-       77 W-OPCAO        PIC X(01) VALUE SPACES.
-       77 ST-ERRO        PIC X(02) VALUE "00". 
-       77 W-ACT          PIC 9(02) VALUE ZEROS.
-       77 MENS           PIC X(50) VALUE SPACES.
-       77 LIMPA          PIC X(50) VALUE SPACES.
-      *
-       01 TXUF.
-            03 UF-SIGLA   PIC X(02) VALUE SPACES.
-            03 UF-TEXTO   PIC X(20) VALUE SPACES.
-       01 TBUF.
-             03 FILLER     PIC X(22) VALUE "ACRE".
-             03 FILLER     PIC X(22) VALUE "ALAGOAS".
-             03 FILLER     PIC X(22) VALUE "AMAZONAS".
-             03 FILLER     PIC X(22) VALUE "AMAPA".
-             03 FILLER     PIC X(22) VALUE "BAHIA".
-             03 FILLER     PIC X(22) VALUE "CEARA".
-             03 FILLER     PIC X(22) VALUE "DISTRITO FEDERAL".
-             03 FILLER     PIC X(22) VALUE "ESPIRITO SANTO".
-             03 FILLER     PIC X(22) VALUE "GOIAS".
-             03 FILLER     PIC X(22) VALUE "MARANHÃO".
-             03 FILLER     PIC X(22) VALUE "MATO GROSSO".
-             03 FILLER     PIC X(22) VALUE "MATO GROSSO DO SUL".
-             03 FILLER     PIC X(22) VALUE "MINAS GERAIS".
-             03 FILLER     PIC X(22) VALUE "PARA".
-             03 FILLER     PIC X(22) VALUE "PARAIBA".
-             03 FILLER     PIC X(22) VALUE "PARANÁ".
-             03 FILLER     PIC X(22) VALUE "PERNAMBUCO".
-             03 FILLER     PIC X(22) VALUE "PIAUI".
-             03 FILLER     PIC X(22) VALUE "RIO DE JANEIRO".
-             03 FILLER     PIC X(22) VALUE "R. GRANDE DO NORTE".
-             03 FILLER     PIC X(22) VALUE "RIO GRANDE DO SUL".
-             03 FILLER     PIC X(22) VALUE "RONDONIA".
-             03 FILLER     PIC X(22) VALUE "RORAIMA".
-             03 FILLER     PIC X(22) VALUE "SANTA CATARINA".
-             03 FILLER     PIC X(22) VALUE "SAO PAULO".
-             03 FILLER     PIC X(22) VALUE "SERGIPE".
-             03 FILLER     PIC X(22) VALUE "TOCANTINS".
-      *		   
-       01 TBUFR REDEFINES TBUF.
-	03 TABUF    PIC X(22) OCCURS 27 TIMES.
-       01 IND            PIC 9(02) VALUE ZEROS.
-      *=========================================================
-       01 TSBUF.
-             03 FILLER     PIC X(24) VALUE "ACALAMAPBACEDFESGOMAMTMS".
-             03 FILLER     PIC X(24) VALUE "MGPAPBPRPEPIRJRNRSRORRSC".
-             03 FILLER     PIC X(06) VALUE "SPSETO".
-      *		   
-       01 TSBUFR REDEFINES TSBUF.
-          03 TSABUF    PIC X(02) OCCURS 27 TIMES.
-      *-----------------------------------------------------------------
-       SCREEN SECTION.
-       01  TELACEP.
-           05  BLANK SCREEN.
-           05  LINE 01  COLUMN 01 
-               VALUE  "----------------------------------------".
-           05  LINE 01  COLUMN 41 
-               VALUE  "---------------------------------------".
-           05  LINE 02  COLUMN 01 
-               VALUE  "------------------------- MANUTENCAO DO".
-           05  LINE 02  COLUMN 41 
-               VALUE  "CADASTRO DE CEP -----------------------".
-           05  LINE 03  COLUMN 01 
-               VALUE  "----------------------------------------".
-           05  LINE 03  COLUMN 41 
-               VALUE  "---------------------------------------".
-           05  LINE 04  COLUMN 01 
-               VALUE  " CODIGO CEP       :".
-           05  LINE 06  COLUMN 01 
-               VALUE  " LOGRADOURO       :".
-           05  LINE 07  COLUMN 01 
-               VALUE  " BAIRRO           :".
-           05  LINE 08  COLUMN 01 
-               VALUE  " CIDADE           :".
-           05  LINE 09  COLUMN 01 
-               VALUE  " UF               :".
-           05  LINE 10  COLUMN 01 
-               VALUE  " PONTO REFERENCIA :".
-           05  LINE 11  COLUMN 01 
-               VALUE  " STATUS           :".
-           05  LINE 12  COLUMN 01 
-               VALUE  " OBSERVACAO       :".
-           05  LINE 13  COLUMN 01 
-               VALUE  " DATA INCL MANUT  :".
-           05  LINE 14  COLUMN 01 
-               VALUE  "----------------------------------------".
-           05  LINE 14  COLUMN 41 
-               VALUE  "----------------------------------------".
-           05  LINE 15  COLUMN 01 
-               VALUE  "---------  ----  ------  ---  ----  ---".
-           05  LINE 15  COLUMN 41 
-               VALUE  "  ---  ------".
-           05  LINE 16  COLUMN 01 
-               VALUE  "--------- --  -- --  ---  -  --  -- ----".
-           05  LINE 16  COLUMN 41 
-               VALUE  "  --- ---  ---".
-           05  LINE 17  COLUMN 01 
-               VALUE  "---       ------ -----   --- ------ ----".
-           05  LINE 17  COLUMN 41 
-               VALUE  "- --- ---  ---".
-           05  LINE 18  COLUMN 01 
-               VALUE  "------    ------ ------- --- ------ ----".
-           05  LINE 18  COLUMN 41 
-               VALUE  "----- ---  ---".
-           05  LINE 19  COLUMN 01 
-               VALUE  "---       --  -- --  --- --- --  -- ---".
-           05  LINE 19  COLUMN 41 
-               VALUE  " ---- ---  ---".
-           05  LINE 20  COLUMN 01 
-               VALUE  "---       --  -- ------  --- --  -- ---".
-           05  LINE 20  COLUMN 41 
-               VALUE  "  ---  ------".
-           05  LINE 21  COLUMN 01 
-               VALUE  "----------------------------------------".
-           05  LINE 21  COLUMN 41 
-               VALUE  "----------------------------------------".   
-           05  TCEP-NUMCEP
-               LINE 04  COLUMN 21  PIC 99999.999
-               USING  CEP-NUMCEP.			   
-           05  TCEP-LOGRA
-               LINE 06  COLUMN 21  PIC X(35)
-               USING  CEP-LOGRA.			   
-           05  TCEP-BAIRRO
-               LINE 07  COLUMN 21  PIC X(20)
-               USING  CEP-BAIRRO.			   
-           05  TCEP-CIDADE
-               LINE 08  COLUMN 21  PIC X(20)
-               USING  CEP-CIDADE.			   
-           05  TCEP-UF
-               LINE 09  COLUMN 21  PIC X(02)
-               USING  CEP-UF.
-           05  TUF-TEXTO
-               LINE 09  COLUMN 24  PIC X(20)
-               USING  UF-TEXTO.
-           05  TCEP-REF
-               LINE 10  COLUMN 21  PIC X(35)
-               USING  CEP-REF.
-           05  TCEP-STATUS
-               LINE 11  COLUMN 21  PIC X(01)
-               USING  CEP-STATUS.
-           05  TCEP-OBS
-               LINE 12  COLUMN 21  PIC X(20)
-               USING  CEP-OBS.
-           05  TCEP-DATA
-               LINE 13  COLUMN 21  PIC 99.99.9999
-               USING  CEP-DATA.				   
-			   
-      *-----------------------------------------------------------------
-       PROCEDURE DIVISION.
-       INICIO.
-      *
-       INC-OP0.
-           OPEN I-O CADCEP
-           IF ST-ERRO NOT = "00"
-               IF ST-ERRO = "30"
-                      OPEN OUTPUT CADCEP
-                      CLOSE CADCEP
-                      MOVE "* ARQUIVO CEP SENDO CRIADO *" TO MENS
-                      PERFORM ROT-MENS THRU ROT-MENS-FIM
-                      GO TO INC-OP0
-               ELSE
-                      MOVE "ERRO NA ABERTURA DO ARQUIVO CEP" TO MENS
-                      PERFORM ROT-MENS THRU ROT-MENS-FIM
-                      GO TO ROT-FIM
-           ELSE
-                    NEXT SENTENCE.
-
-       INC-001.
-                MOVE SPACES TO TXUF CEP-UF CEP-LOGRA CEP-BAIRRO
-                MOVE SPACES TO CEP-CIDADE CEP-REF CEP-STATUS 
-                MOVE ZEROS  TO CEP-NUMCEP CEP-DATA.
-                DISPLAY TELACEP.
-
-       INC-002.
-                ACCEPT TCEP-NUMCEP
-                ACCEPT W-ACT FROM ESCAPE KEY
-                IF W-ACT = 02
-                   CLOSE CADCEP
-                   GO TO ROT-FIM.
-                IF CEP-NUMCEP = SPACES 
-                   MOVE "*** CEP INVALIDO ***" TO MENS
-                   PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   GO TO INC-002.
-
-       LER-CEP01.
-                MOVE 0 TO W-SEL
-                READ CADCEP
-                IF ST-ERRO NOT = "23"
-                   IF ST-ERRO = "00"
-                      PERFORM INC-006A THRU INC-006B
-                      DISPLAY TELACEP
-                      MOVE "*** CEP JA CADASTRADO ***" TO MENS
-                      PERFORM ROT-MENS THRU ROT-MENS-FIM
-                      MOVE 1 TO W-SEL
-                      GO TO ACE-001
-                   ELSE
-                      MOVE "ERRO NA LEITURA ARQ. CEP"   TO MENS
-                      PERFORM ROT-MENS THRU ROT-MENS-FIM
-                      GO TO ROT-FIM
-                ELSE
-                   NEXT SENTENCE.
-
-       INC-003.
-                ACCEPT TCEP-LOGRA
-                ACCEPT W-ACT FROM ESCAPE KEY
-                IF W-ACT = 02 GO TO INC-002.
-                IF CEP-LOGRA = SPACES 
-                   MOVE "LOGRADOURO NAO PODE FICAR EM BRANCO" TO MENS
-                   PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   GO TO INC-003.
-
-       INC-004.
-                ACCEPT TCEP-BAIRRO
-                ACCEPT W-ACT FROM ESCAPE KEY
-                IF W-ACT = 02 GO TO INC-003.
-                IF CEP-BAIRRO = SPACES
-                   MOVE "BAIRRO NAO PODE FICAR EM BRANCO" TO MENS
-                   PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   GO TO INC-004.
-
-       INC-005.
-                ACCEPT TCEP-CIDADE
-                ACCEPT W-ACT FROM ESCAPE KEY
-                IF W-ACT = 02 GO TO INC-004
-                IF CEP-CIDADE = SPACES
-                   MOVE "CIDADE NAO PODE FICAR EM BRANCO" TO MENS
-                   PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   GO TO INC-005.
-
-       INC-006.
-                ACCEPT TCEP-UF
-                ACCEPT W-ACT FROM ESCAPE KEY
-                IF W-ACT = 01 GO TO INC-005.
-       INC-006A.
-               MOVE 1 TO IND.
-       INC-006B.
-               IF CEP-UF NOT = TSABUF(IND)
-	   ADD 1 TO IND
-                    IF IND > 27
-                         MOVE "UF NAO EXISTE" TO MENS
-                         PERFORM ROT-MENS THRU ROT-MENS-FIM
-                         GO TO INC-006
-                    ELSE
-                         GO TO INC-006B
-               ELSE
-                     MOVE TABUF(IND) TO UF-TEXTO 
-                     DISPLAY TUF-TEXTO.
-      *
-                IF W-SEL = 1
-                              GO TO ALT-OPC.
-       INC-007.
-                ACCEPT TCEP-REF
-                ACCEPT W-ACT FROM ESCAPE KEY
-                IF W-ACT = 02 GO TO INC-006.
-                IF CEP-REF = SPACES
-                   MOVE "REFERENCIA NAO PODE FICAR EM BRANCO" TO MENS
-                   PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   GO TO INC-006.
-       INC-008.
-                ACCEPT TCEP-STATUS
-                ACCEPT W-ACT FROM ESCAPE KEY
-                IF W-ACT = 02 GO TO INC-007.
-                IF CEP-STATUS = SPACES
-                   MOVE "STATUS NAO PODE FICAR EM BRANCO" TO MENS
-                   PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   GO TO INC-007.	
-       INC-009.
-                ACCEPT TCEP-OBS
-                ACCEPT W-ACT FROM ESCAPE KEY
-                IF W-ACT = 01 GO TO INC-008.	
-       INC-010.
-                ACCEPT TCEP-DATA
-                ACCEPT W-ACT FROM ESCAPE KEY
-                IF W-ACT = 02 GO TO INC-009.
-                IF CEP-DATA = ZEROS
-                   MOVE "DATA NAO PODE FICAR EM BRANCO" TO MENS
-                   PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   GO TO ALT-OPC.					
-       INC-OPC.
-                MOVE "S" TO W-OPCAO
-                DISPLAY (23, 40) "DADOS OK (S/N) : ".
-                ACCEPT (23, 57) W-OPCAO WITH UPDATE
-                ACCEPT W-ACT FROM ESCAPE KEY
-                IF W-ACT = 02 GO TO INC-004.
-                IF W-OPCAO = "N" OR "n"
-                   MOVE "* DADOS RECUSADOS PELO OPERADOR *" TO MENS
-                   PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   GO TO INC-001.
-                IF W-OPCAO NOT = "S" AND "s"
-                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
-                   PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   GO TO INC-OPC.
-
-       INC-WR1.
-                WRITE REGCEP
-                IF ST-ERRO = "00" OR "02"
-                      MOVE "*** DADOS SALVOS COM SUCESSO *** " TO MENS
-                      PERFORM ROT-MENS THRU ROT-MENS-FIM
-                      GO TO INC-001.
-                IF ST-ERRO = "22"
-                      MOVE " * JÁ EXISTE NO BANCO DE DADOS * " TO MENS
-                      PERFORM ROT-MENS THRU ROT-MENS-FIM
-                      GO TO INC-001
-                ELSE
-                      MOVE " * ERRO NA GRAVACAO DO ARQUIVO * "
-                                                       TO MENS
-                      PERFORM ROT-MENS THRU ROT-MENS-FIM
-                      GO TO ROT-FIM.
-      *
-      *****************************************
-      * ROTINA DE CONSULTA/ALTERACAO/EXCLUSAO *
-      *****************************************
-      *
-       ACE-001.
-                DISPLAY (23, 12)
-                     "F1=NOVO REGISTRO   F2=ALTERAR   F3=EXCLUIR"
-                ACCEPT (23, 55) W-OPCAO
-                ACCEPT W-ACT FROM ESCAPE KEY
-                IF W-ACT NOT = 02 AND W-ACT NOT = 03 AND W-ACT NOT = 04
-                   GO TO ACE-001.
-                MOVE SPACES TO MENS
-                DISPLAY (23, 12) MENS
-                IF W-ACT = 02
-                   MOVE 02 TO W-SEL
-                   GO TO INC-001.
-                IF W-ACT = 03
-                   GO TO INC-003.
-      *
-       EXC-OPC.
-                DISPLAY (23, 40) "EXCLUIR   (S/N) : ".
-                ACCEPT (23, 57) W-OPCAO
-                IF W-OPCAO = "N" OR "n"
-                   MOVE "*** REGISTRO NAO EXCLUIDO ***" TO MENS
-                   PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   GO TO INC-001.
-                IF W-OPCAO NOT = "S" AND "s"
-                   MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
-                   PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   GO TO EXC-OPC.
-
-       EXC-DL1.
-                DELETE CADCEP RECORD
-                IF ST-ERRO = "00"
-                   MOVE "*** REGISTRO EXCLUIDO ***        " TO MENS
-                   PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   GO TO INC-001.
-                MOVE "ERRO NA EXCLUSAO DO REGISTRO "   TO MENS
-                PERFORM ROT-MENS THRU ROT-MENS-FIM
-                GO TO ROT-FIM.
-      *
-       ALT-OPC.
-                DISPLAY (23, 40) "ALTERAR  (S/N) : ".
-                ACCEPT (23, 57) W-OPCAO
-                ACCEPT W-ACT FROM ESCAPE KEY
-                IF W-ACT = 02 GO TO INC-004.
-                IF W-OPCAO = "N" OR "n"
-                   MOVE "*** INFORMACOES NAO ALTERADAS *** " TO MENS
-                   PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   GO TO INC-001.
-                IF W-OPCAO NOT = "S" AND "s"
-                   MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
-                   PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   GO TO ALT-OPC.
-       ALT-RW1.
-                REWRITE REGCEP
-                IF ST-ERRO = "00" OR "02"
-                   MOVE "*** REGISTRO ALTERADO ***         " TO MENS
-                   PERFORM ROT-MENS THRU ROT-MENS-FIM
-                   GO TO INC-001.
-                MOVE " * ERRO NA ALTERACAO DO REGISTRO * "   TO MENS
-                PERFORM ROT-MENS THRU ROT-MENS-FIM
-                GO TO ROT-FIM.
-      *
-      **********************
-      * ROTINA DE FIM      *
-      **********************
-      *
-       ROT-FIM.
-                DISPLAY (01, 01) ERASE
-                EXIT PROGRAM.
-       ROT-FIMP.
-                EXIT PROGRAM.
-
-       ROT-FIMS.
-                STOP RUN.
-      *
-      **********************
-      * ROTINA DE MENSAGEM *
-      **********************
-      *
-       ROT-MENS.
-                MOVE ZEROS TO W-CONT.
-       ROT-MENS1.
-               DISPLAY (23, 12) MENS.
-       ROT-MENS2.
-                ADD 1 TO W-CONT
-                IF W-CONT < 3000
-                   GO TO ROT-MENS2
-                ELSE
-                   DISPLAY (23, 12) LIMPA.
-       ROT-MENS-FIM.
-                EXIT.
-       FIM-ROT-TEMPO.
-     
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. P1.
+       AUTHOR. FABIANO SANTINI MARQUES.
+      ***********************************************
+      * MANUTENCAO DO CADASTRO CEP   *
+      ***********************************************
+      * MANUTENCAO:
+      * - INCLUI PESQUISA POR LOGRADOURO (F4) E POR CIDADE/UF (F5)
+      *   NO PROMPT DE CONSULTA/ALTERACAO/EXCLUSAO (ACE-001).
+      * - EXCLUSAO PASSA A SER LOGICA (CEP-STATUS = CANCELADO), SEM
+      *   MAIS DELETE FISICO EM CADCEP.
+      * - CEP-STATUS PASSA A SER VALIDADO CONTRA TABSTAT.CPY.
+      * - CEP-CIDADE PASSA A SER VALIDADA CONTRA O MASTER DE
+      *   MUNICIPIOS (MUNIC.DAT) EM INC-005.
+      * - TODA GRAVACAO/REGRAVACAO/CANCELAMENTO PASSA A GERAR UM
+      *   REGISTRO EM CEPHIST.DAT (VIDE HIST-GRAVA).
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                     DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       COPY CADCEPS.
+       SELECT CEPHIST ASSIGN TO DISK
+                    ORGANIZATION IS SEQUENTIAL
+                    ACCESS MODE  IS SEQUENTIAL
+                    FILE STATUS  IS ST-ERHIST.
+       COPY MUNICS.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADCEP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCEP.DAT".
+       COPY CADCEP.
+      *
+       FD CEPHIST
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CEPHIST.DAT".
+       COPY CEPHIST.
+      *
+       FD MUNIC
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "MUNIC.DAT".
+       COPY MUNIC.
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 W-SEL          PIC 9(01) VALUE ZEROS.
+       77 W-CONT         PIC 9(06) VALUE ZEROS.
+       77 W-OPCAO        PIC X(01) VALUE SPACES.
+       77 ST-ERRO        PIC X(02) VALUE "00".
+       77 ST-ERHIST      PIC X(02) VALUE "00".
+       77 ST-ERMUN       PIC X(02) VALUE "00".
+       77 W-ACT          PIC 9(02) VALUE ZEROS.
+       77 MENS           PIC X(50) VALUE SPACES.
+       77 LIMPA          PIC X(50) VALUE SPACES.
+       77 W-OPERADOR     PIC X(08) VALUE SPACES.
+       77 W-REGCEP-OLD   PIC X(164) VALUE SPACES.
+       77 W-MUNUF        PIC X(02) VALUE SPACES.
+       77 W-LOGPARC      PIC X(35) VALUE SPACES.
+       77 W-CIDPARC      PIC X(20) VALUE SPACES.
+       77 W-UFPARC       PIC X(02) VALUE SPACES.
+       77 W-LEN          PIC 9(02) VALUE ZEROS.
+       77 W-LINPAG       PIC 9(02) VALUE ZEROS.
+       77 W-CIDBUF       PIC X(20) VALUE SPACES.
+       77 W-CIDSAI       PIC X(20) VALUE SPACES.
+       77 W-CI           PIC 9(02) VALUE ZEROS.
+       77 W-CO           PIC 9(02) VALUE ZEROS.
+       77 W-CULT         PIC X(01) VALUE SPACES.
+      *
+       COPY TABUF.
+      *=========================================================
+       COPY TABSTAT.
+      *-----------------------------------------------------------------
+       SCREEN SECTION.
+       01  TELACEP.
+           05  BLANK SCREEN.
+           05  LINE 01  COLUMN 01
+               VALUE  "----------------------------------------".
+           05  LINE 01  COLUMN 41
+               VALUE  "---------------------------------------".
+           05  LINE 02  COLUMN 01
+               VALUE  "------------------------- MANUTENCAO DO".
+           05  LINE 02  COLUMN 41
+               VALUE  "CADASTRO DE CEP -----------------------".
+           05  LINE 03  COLUMN 01
+               VALUE  "----------------------------------------".
+           05  LINE 03  COLUMN 41
+               VALUE  "---------------------------------------".
+           05  LINE 04  COLUMN 01
+               VALUE  " CODIGO CEP       :".
+           05  LINE 06  COLUMN 01
+               VALUE  " LOGRADOURO       :".
+           05  LINE 07  COLUMN 01
+               VALUE  " BAIRRO           :".
+           05  LINE 08  COLUMN 01
+               VALUE  " CIDADE           :".
+           05  LINE 09  COLUMN 01
+               VALUE  " UF               :".
+           05  LINE 10  COLUMN 01
+               VALUE  " PONTO REFERENCIA :".
+           05  LINE 11  COLUMN 01
+               VALUE  " STATUS           :".
+           05  LINE 12  COLUMN 01
+               VALUE  " OBSERVACAO       :".
+           05  LINE 13  COLUMN 01
+               VALUE  " DATA INCL MANUT  :".
+           05  LINE 14  COLUMN 01
+               VALUE  "----------------------------------------".
+           05  LINE 14  COLUMN 41
+               VALUE  "----------------------------------------".
+           05  LINE 15  COLUMN 01
+               VALUE  "---------  ----  ------  ---  ----  ---".
+           05  LINE 15  COLUMN 41
+               VALUE  "  ---  ------".
+           05  LINE 16  COLUMN 01
+               VALUE  "--------- --  -- --  ---  -  --  -- ----".
+           05  LINE 16  COLUMN 41
+               VALUE  "  --- ---  ---".
+           05  LINE 17  COLUMN 01
+               VALUE  "---       ------ -----   --- ------ ----".
+           05  LINE 17  COLUMN 41
+               VALUE  "- --- ---  ---".
+           05  LINE 18  COLUMN 01
+               VALUE  "------    ------ ------- --- ------ ----".
+           05  LINE 18  COLUMN 41
+               VALUE  "----- ---  ---".
+           05  LINE 19  COLUMN 01
+               VALUE  "---       --  -- --  --- --- --  -- ---".
+           05  LINE 19  COLUMN 41
+               VALUE  " ---- ---  ---".
+           05  LINE 20  COLUMN 01
+               VALUE  "---       --  -- ------  --- --  -- ---".
+           05  LINE 20  COLUMN 41
+               VALUE  "  ---  ------".
+           05  LINE 21  COLUMN 01
+               VALUE  "----------------------------------------".
+           05  LINE 21  COLUMN 41
+               VALUE  "----------------------------------------".
+           05  TCEP-NUMCEP
+               LINE 04  COLUMN 21  PIC 99999.999
+               USING  CEP-NUMCEP.
+           05  TCEP-LOGRA
+               LINE 06  COLUMN 21  PIC X(35)
+               USING  CEP-LOGRA.
+           05  TCEP-BAIRRO
+               LINE 07  COLUMN 21  PIC X(20)
+               USING  CEP-BAIRRO.
+           05  TCEP-CIDADE
+               LINE 08  COLUMN 21  PIC X(20)
+               USING  CEP-CIDADE.
+           05  TCEP-UF
+               LINE 09  COLUMN 21  PIC X(02)
+               USING  CEP-UF.
+           05  TUF-TEXTO
+               LINE 09  COLUMN 24  PIC X(20)
+               USING  UF-TEXTO.
+           05  TCEP-REF
+               LINE 10  COLUMN 21  PIC X(35)
+               USING  CEP-REF.
+           05  TCEP-STATUS
+               LINE 11  COLUMN 21  PIC X(01)
+               USING  CEP-STATUS.
+           05  TSTA-TEXTO
+               LINE 11  COLUMN 23  PIC X(25)
+               USING  STA-TEXTO.
+           05  TCEP-OBS
+               LINE 12  COLUMN 21  PIC X(20)
+               USING  CEP-OBS.
+           05  TCEP-DATA
+               LINE 13  COLUMN 21  PIC 99.99.9999
+               USING  CEP-DATA.
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       INC-OP0.
+           OPEN I-O CADCEP
+           IF ST-ERRO NOT = "00"
+               IF ST-ERRO = "30"
+                      OPEN OUTPUT CADCEP
+                      CLOSE CADCEP
+                      MOVE "* ARQUIVO CEP SENDO CRIADO *" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-OP0
+               ELSE
+                      MOVE "ERRO NA ABERTURA DO ARQUIVO CEP" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+           ELSE
+                    NEXT SENTENCE.
+           OPEN EXTEND CEPHIST
+           IF ST-ERHIST NOT = "00"
+               OPEN OUTPUT CEPHIST
+               CLOSE CEPHIST
+               OPEN EXTEND CEPHIST.
+           OPEN I-O MUNIC
+           IF ST-ERMUN NOT = "00"
+               OPEN OUTPUT MUNIC
+               CLOSE MUNIC
+               OPEN I-O MUNIC.
+           ACCEPT W-OPERADOR FROM ENVIRONMENT "USER"
+           IF W-OPERADOR = SPACES
+              MOVE "OPERADOR" TO W-OPERADOR.
+
+       INC-001.
+                MOVE SPACES TO TXUF CEP-UF CEP-LOGRA CEP-BAIRRO
+                MOVE SPACES TO CEP-CIDADE CEP-REF CEP-STATUS
+                MOVE SPACES TO TXSTA W-MUNUF
+                MOVE ZEROS  TO CEP-NUMCEP CEP-DATA.
+                DISPLAY TELACEP.
+
+       INC-002.
+                ACCEPT TCEP-NUMCEP
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02
+                   GO TO ROT-FIM.
+                IF CEP-NUMCEP = SPACES
+                   MOVE "*** CEP INVALIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-002.
+
+       LER-CEP01.
+                MOVE 0 TO W-SEL
+                READ CADCEP
+                IF ST-ERRO NOT = "23"
+                   IF ST-ERRO = "00"
+                      MOVE REGCEP TO W-REGCEP-OLD
+                      PERFORM INC-006A THRU INC-006B
+                      DISPLAY TELACEP
+                      MOVE "*** CEP JA CADASTRADO ***" TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      MOVE 1 TO W-SEL
+                      GO TO ACE-001
+                   ELSE
+                      MOVE "ERRO NA LEITURA ARQ. CEP"   TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM
+                ELSE
+                   NEXT SENTENCE.
+
+       INC-003.
+                ACCEPT TCEP-LOGRA
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-002.
+                IF CEP-LOGRA = SPACES
+                   MOVE "LOGRADOURO NAO PODE FICAR EM BRANCO" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-003.
+
+       INC-004.
+                ACCEPT TCEP-BAIRRO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-003.
+                IF CEP-BAIRRO = SPACES
+                   MOVE "BAIRRO NAO PODE FICAR EM BRANCO" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-004.
+
+       INC-005.
+                ACCEPT TCEP-CIDADE
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-004
+                IF CEP-CIDADE = SPACES
+                   MOVE "CIDADE NAO PODE FICAR EM BRANCO" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-005.
+       INC-005A.
+                MOVE CEP-CIDADE TO W-CIDBUF
+                PERFORM NORM-CIDADE THRU NORM-CIDADE-FIM
+                MOVE W-CIDSAI TO MUN-CIDADE
+                READ MUNIC
+                IF ST-ERMUN NOT = "00"
+                   MOVE "CIDADE NAO CADASTRADA NO MASTER DE MUNICIPIOS"
+                                                             TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-005
+                ELSE
+                   MOVE W-CIDSAI TO CEP-CIDADE
+                   MOVE MUN-UF TO W-MUNUF.
+
+       INC-006.
+                ACCEPT TCEP-UF
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 01 GO TO INC-005.
+       INC-006A.
+               MOVE 1 TO IND.
+       INC-006B.
+               IF CEP-UF NOT = TSABUF(IND)
+	   ADD 1 TO IND
+                    IF IND > 27
+                         MOVE "UF NAO EXISTE" TO MENS
+                         PERFORM ROT-MENS THRU ROT-MENS-FIM
+                         GO TO INC-006
+                    ELSE
+                         GO TO INC-006B
+               ELSE
+                     MOVE TABUF(IND) TO UF-TEXTO
+                     DISPLAY TUF-TEXTO.
+               IF W-MUNUF NOT = SPACES AND CEP-UF NOT = W-MUNUF
+                  MOVE "AVISO: UF DIVERGE DO MUNICIPIO CADASTRADO"
+                                                             TO MENS
+                  PERFORM ROT-MENS THRU ROT-MENS-FIM.
+       INC-007.
+                ACCEPT TCEP-REF
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-006.
+                IF CEP-REF = SPACES
+                   MOVE "REFERENCIA NAO PODE FICAR EM BRANCO" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-006.
+       INC-008.
+                ACCEPT TCEP-STATUS
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-007.
+                IF CEP-STATUS = SPACES
+                   MOVE "STATUS NAO PODE FICAR EM BRANCO" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-007.
+       INC-008A.
+               MOVE 1 TO INDSTA.
+       INC-008B.
+               IF CEP-STATUS NOT = TSABSTA(INDSTA)
+                   ADD 1 TO INDSTA
+                    IF INDSTA > 4
+                         MOVE "STATUS NAO EXISTE" TO MENS
+                         PERFORM ROT-MENS THRU ROT-MENS-FIM
+                         GO TO INC-008
+                    ELSE
+                         GO TO INC-008B
+               ELSE
+                     MOVE TABSTA(INDSTA) TO STA-TEXTO
+                     DISPLAY TSTA-TEXTO.
+       INC-009.
+                ACCEPT TCEP-OBS
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 01 GO TO INC-008.
+       INC-010.
+                ACCEPT TCEP-DATA
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-009.
+                IF CEP-DATA = ZEROS
+                   MOVE "DATA NAO PODE FICAR EM BRANCO" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-010.
+                IF W-SEL = 1
+                   GO TO ALT-OPC.
+       INC-OPC.
+                MOVE "S" TO W-OPCAO
+                DISPLAY (23, 40) "DADOS OK (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO WITH UPDATE
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-004.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "* DADOS RECUSADOS PELO OPERADOR *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "*** DIGITE APENAS S=SIM e N=NAO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-OPC.
+
+       INC-WR1.
+                ACCEPT CEP-DTMOV FROM DATE YYYYMMDD
+                ACCEPT CEP-HRMOV FROM TIME
+                MOVE "I" TO CEP-TIPO-MOV
+                MOVE SPACES TO HIST-ANTES
+                WRITE REGCEP
+                IF ST-ERRO = "00" OR "02"
+                      MOVE "I" TO HIST-TIPO-OPER
+                      MOVE REGCEP TO HIST-DEPOIS
+                      PERFORM HIST-GRAVA THRU HIST-GRAVA-FIM
+                      MOVE "*** DADOS SALVOS COM SUCESSO *** " TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-001.
+                IF ST-ERRO = "22"
+                      MOVE " * JÁ EXISTE NO BANCO DE DADOS * " TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO INC-001
+                ELSE
+                      MOVE " * ERRO NA GRAVACAO DO ARQUIVO * "
+                                                       TO MENS
+                      PERFORM ROT-MENS THRU ROT-MENS-FIM
+                      GO TO ROT-FIM.
+      *
+      *****************************************
+      * ROTINA DE CONSULTA/ALTERACAO/EXCLUSAO *
+      *****************************************
+      *
+       ACE-001.
+                DISPLAY (23, 07)
+                  "F1=NOVO F2=ALTERAR F3=EXCLUIR F4=LOGRA F5=CIDADE"
+                ACCEPT (23, 59) W-OPCAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT NOT = 02 AND W-ACT NOT = 03 AND W-ACT NOT = 04
+                   AND W-ACT NOT = 05 AND W-ACT NOT = 06
+                   GO TO ACE-001.
+                MOVE SPACES TO MENS
+                DISPLAY (23, 12) MENS
+                IF W-ACT = 02
+                   MOVE 02 TO W-SEL
+                   GO TO INC-001.
+                IF W-ACT = 05
+                   PERFORM LOG-001 THRU LOG-FIM
+                   GO TO INC-001.
+                IF W-ACT = 06
+                   PERFORM CID-001 THRU CID-FIM
+                   GO TO INC-001.
+                IF W-ACT = 03
+                   GO TO INC-003.
+      *
+       EXC-OPC.
+                DISPLAY (23, 40) "EXCLUIR   (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** REGISTRO NAO EXCLUIDO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO EXC-OPC.
+                IF CEP-CANCELADO
+                   MOVE "*** REGISTRO JA ESTA CANCELADO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+
+       EXC-DL1.
+                MOVE "C" TO CEP-STATUS
+                ACCEPT CEP-DTMOV FROM DATE YYYYMMDD
+                ACCEPT CEP-HRMOV FROM TIME
+                MOVE "E" TO CEP-TIPO-MOV
+                REWRITE REGCEP
+                IF ST-ERRO = "00"
+                   MOVE "E" TO HIST-TIPO-OPER
+                   MOVE W-REGCEP-OLD TO HIST-ANTES
+                   MOVE REGCEP TO HIST-DEPOIS
+                   PERFORM HIST-GRAVA THRU HIST-GRAVA-FIM
+                   MOVE "*** REGISTRO CANCELADO ***        " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                MOVE "ERRO NA EXCLUSAO DO REGISTRO "   TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *
+       ALT-OPC.
+                DISPLAY (23, 40) "ALTERAR  (S/N) : ".
+                ACCEPT (23, 57) W-OPCAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 02 GO TO INC-004.
+                IF W-OPCAO = "N" OR "n"
+                   MOVE "*** INFORMACOES NAO ALTERADAS *** " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                IF W-OPCAO NOT = "S" AND "s"
+                   MOVE "* DIGITE APENAS S=SIM  e  N=NAO *" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ALT-OPC.
+       ALT-RW1.
+                ACCEPT CEP-DTMOV FROM DATE YYYYMMDD
+                ACCEPT CEP-HRMOV FROM TIME
+                MOVE "A" TO CEP-TIPO-MOV
+                REWRITE REGCEP
+                IF ST-ERRO = "00" OR "02"
+                   MOVE "A" TO HIST-TIPO-OPER
+                   MOVE W-REGCEP-OLD TO HIST-ANTES
+                   MOVE REGCEP TO HIST-DEPOIS
+                   PERFORM HIST-GRAVA THRU HIST-GRAVA-FIM
+                   MOVE "*** REGISTRO ALTERADO ***         " TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO INC-001.
+                MOVE " * ERRO NA ALTERACAO DO REGISTRO * "   TO MENS
+                PERFORM ROT-MENS THRU ROT-MENS-FIM
+                GO TO ROT-FIM.
+      *
+      *****************************************
+      * PESQUISA POR LOGRADOURO (CHAVE ALTERNATIVA CEP-LOGRA) *
+      *****************************************
+      *
+       LOG-001.
+                DISPLAY (01, 01) ERASE
+                DISPLAY (02, 05) "PESQUISA DE CEP POR LOGRADOURO"
+                DISPLAY (04, 05) "DIGITE PARTE DO LOGRADOURO : "
+                MOVE SPACES TO W-LOGPARC
+                ACCEPT (04, 35) W-LOGPARC
+                IF W-LOGPARC = SPACES
+                   GO TO LOG-FIM.
+                MOVE ZEROS TO W-LEN
+                INSPECT W-LOGPARC TALLYING W-LEN FOR CHARACTERS
+                        BEFORE INITIAL SPACE
+                IF W-LEN = ZEROS
+                   MOVE 35 TO W-LEN.
+                MOVE SPACES TO CEP-LOGRA
+                MOVE W-LOGPARC TO CEP-LOGRA
+                START CADCEP KEY IS NOT LESS THAN CEP-LOGRA
+                IF ST-ERRO NOT = "00"
+                   MOVE "*** NENHUM LOGRADOURO ENCONTRADO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO LOG-FIM.
+                PERFORM LOG-CABEC THRU LOG-CABEC-FIM.
+       LOG-002.
+                READ CADCEP NEXT RECORD
+                IF ST-ERRO = "10"
+                   MOVE "*** FIM DA PESQUISA ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO LOG-FIM.
+                IF CEP-LOGRA (1:W-LEN) NOT = W-LOGPARC (1:W-LEN)
+                   MOVE "*** FIM DA PESQUISA ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO LOG-FIM.
+                DISPLAY (W-LINPAG, 01) CEP-NUMCEP
+                DISPLAY (W-LINPAG, 11) CEP-LOGRA
+                DISPLAY (W-LINPAG, 47) CEP-BAIRRO
+                ADD 1 TO W-LINPAG
+                IF W-LINPAG < 20
+                   GO TO LOG-002.
+       LOG-003.
+                MOVE "S" TO W-OPCAO
+                DISPLAY (23, 12) "CONTINUAR PESQUISA (S/N) : "
+                ACCEPT (23, 39) W-OPCAO
+                IF W-OPCAO = "S" OR "s"
+                   PERFORM LOG-CABEC THRU LOG-CABEC-FIM
+                   GO TO LOG-002.
+                GO TO LOG-FIM.
+       LOG-CABEC.
+                DISPLAY (01, 01) ERASE
+                DISPLAY (02, 05) "RESULTADOS DA PESQUISA POR LOGRADOURO"
+                DISPLAY (04, 01)
+                     "CEP       LOGRADOURO                       BAIRRO"
+                MOVE 6 TO W-LINPAG.
+       LOG-CABEC-FIM.
+                EXIT.
+       LOG-FIM.
+                EXIT.
+      *
+      *****************************************
+      * PESQUISA POR CIDADE/UF (CHAVE ALTERNATIVA CEP-CIDUF)  *
+      *****************************************
+      *
+       CID-001.
+                DISPLAY (01, 01) ERASE
+                DISPLAY (02, 05) "PESQUISA DE CEP POR CIDADE/UF"
+                DISPLAY (04, 05) "CIDADE : "
+                MOVE SPACES TO W-CIDPARC
+                ACCEPT (04, 15) W-CIDPARC
+                IF W-CIDPARC = SPACES
+                   GO TO CID-FIM.
+                MOVE W-CIDPARC TO W-CIDBUF
+                PERFORM NORM-CIDADE THRU NORM-CIDADE-FIM
+                MOVE W-CIDSAI TO W-CIDPARC
+                DISPLAY (05, 05) "UF     : "
+                MOVE SPACES TO W-UFPARC
+                ACCEPT (05, 15) W-UFPARC
+                MOVE SPACES TO CEP-CIDUF
+                MOVE W-CIDPARC TO CEP-CIDADE
+                MOVE W-UFPARC  TO CEP-UF
+                START CADCEP KEY IS NOT LESS THAN CEP-CIDUF
+                IF ST-ERRO NOT = "00"
+                   MOVE "*** NENHUM REGISTRO ENCONTRADO ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO CID-FIM.
+                PERFORM CID-CABEC THRU CID-CABEC-FIM.
+       CID-002.
+                READ CADCEP NEXT RECORD
+                IF ST-ERRO = "10"
+                   MOVE "*** FIM DA PESQUISA ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO CID-FIM.
+                IF CEP-CIDADE NOT = W-CIDPARC OR CEP-UF NOT = W-UFPARC
+                   MOVE "*** FIM DA PESQUISA ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO CID-FIM.
+                DISPLAY (W-LINPAG, 01) CEP-NUMCEP
+                DISPLAY (W-LINPAG, 11) CEP-LOGRA
+                DISPLAY (W-LINPAG, 47) CEP-BAIRRO
+                ADD 1 TO W-LINPAG
+                IF W-LINPAG < 20
+                   GO TO CID-002.
+       CID-003.
+                MOVE "S" TO W-OPCAO
+                DISPLAY (23, 12) "CONTINUAR PESQUISA (S/N) : "
+                ACCEPT (23, 39) W-OPCAO
+                IF W-OPCAO = "S" OR "s"
+                   PERFORM CID-CABEC THRU CID-CABEC-FIM
+                   GO TO CID-002.
+                GO TO CID-FIM.
+       CID-CABEC.
+                DISPLAY (01, 01) ERASE
+                DISPLAY (02, 05) "RESULTADOS DA PESQUISA POR CIDADE/UF"
+                DISPLAY (04, 01)
+                     "CEP       LOGRADOURO                       BAIRRO"
+                MOVE 6 TO W-LINPAG.
+       CID-CABEC-FIM.
+                EXIT.
+       CID-FIM.
+                EXIT.
+      *
+      **********************
+      * ROTINA DE FIM      *
+      **********************
+      *
+       ROT-FIM.
+                CLOSE CADCEP
+                CLOSE CEPHIST
+                CLOSE MUNIC
+                DISPLAY (01, 01) ERASE
+                EXIT PROGRAM.
+       ROT-FIMP.
+                EXIT PROGRAM.
+
+       ROT-FIMS.
+                STOP RUN.
+      *
+      **********************
+      * ROTINA DE MENSAGEM *
+      **********************
+      *
+       ROT-MENS.
+                MOVE ZEROS TO W-CONT.
+       ROT-MENS1.
+               DISPLAY (23, 12) MENS.
+       ROT-MENS2.
+                ADD 1 TO W-CONT
+                IF W-CONT < 3000
+                   GO TO ROT-MENS2
+                ELSE
+                   DISPLAY (23, 12) LIMPA.
+       ROT-MENS-FIM.
+                EXIT.
+      *
+      ****************************************************
+      * NORMALIZA W-CIDBUF (MAIUSCULO E SEM ESPACOS EXTRAS) *
+      * PARA W-CIDSAI, PARA COMPARAR/GRAVAR CONTRA MUN-CIDADE *
+      ****************************************************
+      *
+       NORM-CIDADE.
+                INSPECT W-CIDBUF CONVERTING
+                        "abcdefghijklmnopqrstuvwxyz"
+                     TO "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
+                MOVE SPACES TO W-CIDSAI
+                MOVE SPACES TO W-CULT
+                MOVE 1 TO W-CI
+                MOVE ZEROS TO W-CO.
+       NORM-CIDADE1.
+                IF W-CI > 20
+                   GO TO NORM-CIDADE-FIM.
+                IF W-CIDBUF (W-CI:1) NOT = SPACE OR W-CULT NOT = SPACE
+                   ADD 1 TO W-CO
+                   MOVE W-CIDBUF (W-CI:1) TO W-CIDSAI (W-CO:1).
+                MOVE W-CIDBUF (W-CI:1) TO W-CULT
+                ADD 1 TO W-CI
+                GO TO NORM-CIDADE1.
+       NORM-CIDADE-FIM.
+                EXIT.
+      *
+      *********************************
+      * ROTINA DE GRAVACAO DO HISTORICO *
+      *********************************
+      *
+       HIST-GRAVA.
+                MOVE CEP-NUMCEP  TO HIST-NUMCEP
+                MOVE W-OPERADOR  TO HIST-OPERADOR
+                MOVE CEP-DTMOV   TO HIST-DTMOV
+                MOVE CEP-HRMOV   TO HIST-HRMOV
+                WRITE REGHIST
+                IF ST-ERHIST NOT = "00"
+                   MOVE "AVISO: FALHA AO GRAVAR HISTORICO DO CEP"
+                                                             TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM.
+       HIST-GRAVA-FIM.
+                EXIT.
+       FIM-ROT-TEMPO.
