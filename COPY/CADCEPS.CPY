@@ -0,0 +1,14 @@
+      *----------------------------------------------------------------
+      * CADCEPS.CPY - CLAUSULA SELECT DO ARQUIVO CADCEP (CEPS)
+      * COMPARTILHADA POR TODOS OS PROGRAMAS QUE ACESSAM CADCEP.DAT
+      * PARA EVITAR DIVERGENCIA DE CHAVES ENTRE OS PROGRAMAS.
+      *----------------------------------------------------------------
+       SELECT CADCEP ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS CEP-NUMCEP
+                    FILE STATUS  IS ST-ERRO
+                    ALTERNATE RECORD KEY IS CEP-LOGRA
+                                   WITH DUPLICATES
+                    ALTERNATE RECORD KEY IS CEP-CIDUF
+                                   WITH DUPLICATES.
