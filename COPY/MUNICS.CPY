@@ -0,0 +1,9 @@
+      *----------------------------------------------------------------
+      * MUNICS.CPY - CLAUSULA SELECT DO ARQUIVO MASTER DE MUNICIPIOS
+      * (MUNIC.DAT), USADO PARA VALIDAR CEP-CIDADE EM INC-005.
+      *----------------------------------------------------------------
+       SELECT MUNIC ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS DYNAMIC
+                    RECORD KEY   IS MUN-CIDADE
+                    FILE STATUS  IS ST-ERMUN.
