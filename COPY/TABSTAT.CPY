@@ -0,0 +1,22 @@
+      *----------------------------------------------------------------
+      * TABSTAT.CPY - TABELA DE STATUS DE CEP (CODIGO/DESCRICAO), NOS
+      * MOLDES DE TABUF/TSABUF, USADA PARA VALIDAR CEP-STATUS EM
+      * INC-008 E NOS PROGRAMAS DE CARGA/LOTE.
+      *----------------------------------------------------------------
+       01 TXSTA.
+            03 STA-CODIGO   PIC X(01) VALUE SPACES.
+            03 STA-TEXTO    PIC X(25) VALUE SPACES.
+       01 TBSTA.
+             03 FILLER      PIC X(25) VALUE "ATIVO".
+             03 FILLER      PIC X(25) VALUE "PENDENTE DE CONFIRMACAO".
+             03 FILLER      PIC X(25) VALUE "CANCELADO".
+             03 FILLER      PIC X(25) VALUE "EM REVISAO CORREIOS".
+      *
+       01 TBSTAR REDEFINES TBSTA.
+          03 TABSTA    PIC X(25) OCCURS 4 TIMES.
+       01 INDSTA          PIC 9(02) VALUE ZEROS.
+      *=========================================================
+       01 TSBSTA.
+             03 FILLER      PIC X(04) VALUE "APCR".
+       01 TSBSTAR REDEFINES TSBSTA.
+          03 TSABSTA   PIC X(01) OCCURS 4 TIMES.
