@@ -0,0 +1,18 @@
+      *----------------------------------------------------------------
+      * CEPHIST.CPY - LAYOUT DO ARQUIVO DE HISTORICO DE ALTERACOES DO
+      * CADCEP.DAT (CEPHIST.DAT). UM REGISTRO POR GRAVACAO/REGRAVACAO/
+      * CANCELAMENTO, COM A IMAGEM DE REGCEP ANTES E DEPOIS DA
+      * OPERACAO. HIST-ANTES FICA EM BAIXO (ZEROS/SPACES) NUMA
+      * INCLUSAO, POIS NAO HAVIA REGISTRO ANTERIOR.
+      *----------------------------------------------------------------
+       01 REGHIST.
+                03 HIST-NUMCEP         PIC 9(08).
+                03 HIST-TIPO-OPER      PIC X(01).
+                   88 HIST-INCLUSAO         VALUE "I".
+                   88 HIST-ALTERACAO        VALUE "A".
+                   88 HIST-CANCELAMENTO     VALUE "E".
+                03 HIST-OPERADOR       PIC X(08).
+                03 HIST-DTMOV          PIC 9(08).
+                03 HIST-HRMOV          PIC 9(06).
+                03 HIST-ANTES          PIC X(164).
+                03 HIST-DEPOIS         PIC X(164).
