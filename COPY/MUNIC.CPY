@@ -0,0 +1,11 @@
+      *----------------------------------------------------------------
+      * MUNIC.CPY - LAYOUT DO REGISTRO DO ARQUIVO MASTER DE
+      * MUNICIPIOS (MUNIC.DAT). CHAVE PRIMARIA E' O NOME DO
+      * MUNICIPIO (MUN-CIDADE), NO MESMO FORMATO/TAMANHO DE
+      * CEP-CIDADE, PARA PERMITIR LEITURA DIRETA A PARTIR DE INC-005
+      * ANTES DE A UF SER DIGITADA.
+      *----------------------------------------------------------------
+       01 REGMUNIC.
+                03 MUN-CIDADE          PIC X(20).
+                03 MUN-UF              PIC X(02).
+                03 MUN-IBGE            PIC 9(07).
