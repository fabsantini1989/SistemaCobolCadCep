@@ -0,0 +1,32 @@
+      *----------------------------------------------------------------
+      * CADCEP.CPY - LAYOUT DO REGISTRO DO ARQUIVO CADCEP.DAT
+      * COMPARTILHADO POR TODOS OS PROGRAMAS QUE GRAVAM OU LEEM CEPS.
+      * CEP-CIDUF AGRUPA CIDADE+UF PARA A 2A. CHAVE ALTERNATIVA.
+      * CEP-DTMOV/CEP-HRMOV SAO CARIMBADOS A CADA INCLUSAO, ALTERACAO
+      * OU CANCELAMENTO (VIDE INC-WR1/ALT-RW1/EXC-DL1 EM P1).
+      * CEP-TIPO-MOV GUARDA O TIPO DA ULTIMA MOVIMENTACAO (MESMOS
+      * CODIGOS DE HIST-TIPO-OPER EM CEPHIST.CPY) PARA QUE O EXTRATO
+      * DE DELTA (CEPDELTA.COB) SAIBA SE FOI INCLUSAO/ALTERACAO/
+      * CANCELAMENTO SEM TER DE INFERIR ISSO DE CEP-DATA/CEP-DTMOV.
+      *----------------------------------------------------------------
+       01 REGCEP.
+                03 CEP-NUMCEP          PIC 9(08).
+                03 CEP-LOGRA           PIC X(35).
+                03 CEP-BAIRRO          PIC X(20).
+                03 CEP-CIDUF.
+                   05 CEP-CIDADE       PIC X(20).
+                   05 CEP-UF           PIC X(02).
+                03 CEP-REF             PIC X(35).
+                03 CEP-STATUS          PIC X(01).
+                   88 CEP-ATIVO             VALUE "A".
+                   88 CEP-PENDENTE          VALUE "P".
+                   88 CEP-CANCELADO         VALUE "C".
+                   88 CEP-REVISAO           VALUE "R".
+                03 CEP-OBS             PIC X(20).
+                03 CEP-DATA            PIC 9(08).
+                03 CEP-DTMOV           PIC 9(08).
+                03 CEP-HRMOV           PIC 9(06).
+                03 CEP-TIPO-MOV        PIC X(01).
+                   88 CEP-MOV-INCLUSAO      VALUE "I".
+                   88 CEP-MOV-ALTERACAO     VALUE "A".
+                   88 CEP-MOV-CANCELAMENTO  VALUE "E".
