@@ -0,0 +1,48 @@
+      *----------------------------------------------------------------
+      * TABUF.CPY - TABELA DE UF's (SIGLA/NOME) USADA PARA VALIDAR
+      * CEP-UF. COMPARTILHADA ENTRE P1 (INC-006B) E OS PROGRAMAS DE
+      * CARGA/LOTE QUE PRECISAM DA MESMA VALIDACAO.
+      *----------------------------------------------------------------
+       01 TXUF.
+            03 UF-SIGLA   PIC X(02) VALUE SPACES.
+            03 UF-TEXTO   PIC X(20) VALUE SPACES.
+       01 TBUF.
+             03 FILLER     PIC X(22) VALUE "ACRE".
+             03 FILLER     PIC X(22) VALUE "ALAGOAS".
+             03 FILLER     PIC X(22) VALUE "AMAZONAS".
+             03 FILLER     PIC X(22) VALUE "AMAPA".
+             03 FILLER     PIC X(22) VALUE "BAHIA".
+             03 FILLER     PIC X(22) VALUE "CEARA".
+             03 FILLER     PIC X(22) VALUE "DISTRITO FEDERAL".
+             03 FILLER     PIC X(22) VALUE "ESPIRITO SANTO".
+             03 FILLER     PIC X(22) VALUE "GOIAS".
+             03 FILLER     PIC X(22) VALUE "MARANHÃO".
+             03 FILLER     PIC X(22) VALUE "MATO GROSSO".
+             03 FILLER     PIC X(22) VALUE "MATO GROSSO DO SUL".
+             03 FILLER     PIC X(22) VALUE "MINAS GERAIS".
+             03 FILLER     PIC X(22) VALUE "PARA".
+             03 FILLER     PIC X(22) VALUE "PARAIBA".
+             03 FILLER     PIC X(22) VALUE "PARANÁ".
+             03 FILLER     PIC X(22) VALUE "PERNAMBUCO".
+             03 FILLER     PIC X(22) VALUE "PIAUI".
+             03 FILLER     PIC X(22) VALUE "RIO DE JANEIRO".
+             03 FILLER     PIC X(22) VALUE "R. GRANDE DO NORTE".
+             03 FILLER     PIC X(22) VALUE "RIO GRANDE DO SUL".
+             03 FILLER     PIC X(22) VALUE "RONDONIA".
+             03 FILLER     PIC X(22) VALUE "RORAIMA".
+             03 FILLER     PIC X(22) VALUE "SANTA CATARINA".
+             03 FILLER     PIC X(22) VALUE "SAO PAULO".
+             03 FILLER     PIC X(22) VALUE "SERGIPE".
+             03 FILLER     PIC X(22) VALUE "TOCANTINS".
+      *
+       01 TBUFR REDEFINES TBUF.
+	03 TABUF    PIC X(22) OCCURS 27 TIMES.
+       01 IND            PIC 9(02) VALUE ZEROS.
+      *=========================================================
+       01 TSBUF.
+             03 FILLER     PIC X(24) VALUE "ACALAMAPBACEDFESGOMAMTMS".
+             03 FILLER     PIC X(24) VALUE "MGPAPBPRPEPIRJRNRSRORRSC".
+             03 FILLER     PIC X(06) VALUE "SPSETO".
+      *
+       01 TSBUFR REDEFINES TSBUF.
+          03 TSABUF    PIC X(02) OCCURS 27 TIMES.
