@@ -0,0 +1,307 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CEPCARGA.
+       AUTHOR. FABIANO SANTINI MARQUES.
+      ***********************************************
+      * CARGA NOTURNA DE CEPs DOS CORREIOS (LOTE)   *
+      ***********************************************
+      * LE UM EXTRATO SEQUENCIAL DE LARGURA FIXA (CEPLOTE.DAT) E
+      * GRAVA/REGRAVA DIRETO EM CADCEP, CHAVEADO POR CEP-NUMCEP,
+      * APLICANDO AS MESMAS CRITICAS DE CAMPO OBRIGATORIO, DE UF E DE
+      * STATUS QUE P1 JA FAZ EM INC-003/INC-004/INC-005/INC-006B/
+      * INC-008B. REGISTROS REJEITADOS SAO LISTADOS EM CEPLOTE.LOG E
+      * NAO SAO GRAVADOS. CIDADES AINDA NAO CADASTRADAS NO MASTER DE
+      * MUNICIPIOS (MUNIC.DAT) SAO INCLUIDAS AUTOMATICAMENTE A PARTIR
+      * DO PROPRIO EXTRATO DOS CORREIOS, JA QUE ESTE E' O PONTO DE
+      * ENTRADA OFICIAL DE ENDERECOS NO SISTEMA (SEM CODIGO IBGE, POR
+      * NAO VIR NO LAYOUT DO EXTRATO).
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                     DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       COPY CADCEPS.
+       COPY MUNICS.
+       SELECT LOTECEP ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERLOT.
+       SELECT LOGCEP  ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERLOG.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADCEP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCEP.DAT".
+       COPY CADCEP.
+      *
+       FD MUNIC
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "MUNIC.DAT".
+       COPY MUNIC.
+      *
+       FD LOTECEP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CEPLOTE.DAT".
+       01 REGLOTE.
+                03 LOTE-NUMCEP         PIC 9(08).
+                03 LOTE-LOGRA          PIC X(35).
+                03 LOTE-BAIRRO         PIC X(20).
+                03 LOTE-CIDADE         PIC X(20).
+                03 LOTE-UF             PIC X(02).
+                03 LOTE-REF            PIC X(35).
+                03 LOTE-STATUS         PIC X(01).
+                03 LOTE-OBS            PIC X(20).
+      *
+       FD LOGCEP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CEPLOTE.LOG".
+       01 REGLOG                     PIC X(90).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-ERRO        PIC X(02) VALUE "00".
+       77 ST-ERLOT       PIC X(02) VALUE "00".
+       77 ST-ERLOG       PIC X(02) VALUE "00".
+       77 ST-ERMUN       PIC X(02) VALUE "00".
+       77 W-MOTIVO       PIC X(40) VALUE SPACES.
+       77 W-OK           PIC X(01) VALUE "S".
+       77 W-TOTLIDOS     PIC 9(06) VALUE ZEROS.
+       77 W-TOTGRAV      PIC 9(06) VALUE ZEROS.
+       77 W-TOTALT       PIC 9(06) VALUE ZEROS.
+       77 W-TOTREJ       PIC 9(06) VALUE ZEROS.
+       77 W-TOTMUN       PIC 9(06) VALUE ZEROS.
+       77 W-TOTAVI       PIC 9(06) VALUE ZEROS.
+       77 W-CIDBUF       PIC X(20) VALUE SPACES.
+       77 W-CIDSAI       PIC X(20) VALUE SPACES.
+       77 W-CI           PIC 9(02) VALUE ZEROS.
+       77 W-CO           PIC 9(02) VALUE ZEROS.
+       77 W-CULT         PIC X(01) VALUE SPACES.
+      *
+       COPY TABUF.
+      *=========================================================
+       COPY TABSTAT.
+      *=========================================================
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       CAR-001.
+                OPEN I-O CADCEP
+                IF ST-ERRO NOT = "00"
+                   IF ST-ERRO = "30"
+                          OPEN OUTPUT CADCEP
+                          CLOSE CADCEP
+                          OPEN I-O CADCEP
+                   ELSE
+                          DISPLAY "ERRO NA ABERTURA DO ARQUIVO CEP - "
+                                  ST-ERRO
+                          GO TO CAR-FIM.
+                OPEN INPUT LOTECEP
+                IF ST-ERLOT NOT = "00"
+                   DISPLAY "ERRO NA ABERTURA DO EXTRATO CEPLOTE.DAT - "
+                           ST-ERLOT
+                   CLOSE CADCEP
+                   GO TO CAR-FIM.
+                OPEN OUTPUT LOGCEP
+                OPEN I-O MUNIC
+                IF ST-ERMUN NOT = "00"
+                   OPEN OUTPUT MUNIC
+                   CLOSE MUNIC
+                   OPEN I-O MUNIC.
+
+       CAR-002.
+                READ LOTECEP
+                IF ST-ERLOT = "10"
+                   GO TO CAR-999.
+                IF ST-ERLOT NOT = "00"
+                   DISPLAY "ERRO NA LEITURA DE CEPLOTE.DAT - " ST-ERLOT
+                   GO TO CAR-999.
+                ADD 1 TO W-TOTLIDOS
+                MOVE "S" TO W-OK
+                MOVE SPACES TO W-MOTIVO.
+
+       CAR-010.
+                IF LOTE-NUMCEP = ZEROS
+                   MOVE "N" TO W-OK
+                   MOVE "CEP INVALIDO" TO W-MOTIVO
+                   GO TO CAR-090.
+                IF LOTE-LOGRA = SPACES
+                   MOVE "N" TO W-OK
+                   MOVE "LOGRADOURO NAO PODE FICAR EM BRANCO"
+                                                        TO W-MOTIVO
+                   GO TO CAR-090.
+                IF LOTE-BAIRRO = SPACES
+                   MOVE "N" TO W-OK
+                   MOVE "BAIRRO NAO PODE FICAR EM BRANCO" TO W-MOTIVO
+                   GO TO CAR-090.
+                IF LOTE-CIDADE = SPACES
+                   MOVE "N" TO W-OK
+                   MOVE "CIDADE NAO PODE FICAR EM BRANCO" TO W-MOTIVO
+                   GO TO CAR-090.
+                MOVE 1 TO IND.
+       CAR-011.
+                IF LOTE-UF NOT = TSABUF(IND)
+                   ADD 1 TO IND
+                   IF IND > 27
+                      MOVE "N" TO W-OK
+                      MOVE "UF NAO EXISTE" TO W-MOTIVO
+                      GO TO CAR-090
+                   ELSE
+                      GO TO CAR-011.
+                MOVE 1 TO INDSTA.
+       CAR-012.
+                IF LOTE-STATUS NOT = TSABSTA(INDSTA)
+                   ADD 1 TO INDSTA
+                   IF INDSTA > 4
+                      MOVE "N" TO W-OK
+                      MOVE "STATUS NAO EXISTE" TO W-MOTIVO
+                      GO TO CAR-090
+                   ELSE
+                      GO TO CAR-012.
+       CAR-013.
+                MOVE LOTE-CIDADE TO W-CIDBUF
+                PERFORM NORM-CIDADE THRU NORM-CIDADE-FIM
+                MOVE W-CIDSAI TO MUN-CIDADE
+                READ MUNIC
+                IF ST-ERMUN NOT = "00"
+                   GO TO CAR-013-NOVO.
+                IF MUN-UF NOT = LOTE-UF
+                   PERFORM CAR-AVISOUF THRU CAR-AVISOUF-FIM.
+                GO TO CAR-020.
+       CAR-013-NOVO.
+                MOVE SPACES TO REGMUNIC
+                MOVE W-CIDSAI TO MUN-CIDADE
+                MOVE LOTE-UF  TO MUN-UF
+                MOVE ZEROS    TO MUN-IBGE
+                WRITE REGMUNIC
+                IF ST-ERMUN = "00"
+                   ADD 1 TO W-TOTMUN.
+
+       CAR-020.
+                IF W-OK NOT = "S"
+                   GO TO CAR-090.
+                MOVE LOTE-NUMCEP TO CEP-NUMCEP
+                READ CADCEP
+                IF ST-ERRO = "00"
+                   GO TO CAR-030.
+      *
+      * NAO EXISTE AINDA - INCLUSAO
+      *
+                MOVE LOTE-NUMCEP  TO CEP-NUMCEP
+                MOVE LOTE-LOGRA   TO CEP-LOGRA
+                MOVE LOTE-BAIRRO  TO CEP-BAIRRO
+                MOVE W-CIDSAI     TO CEP-CIDADE
+                MOVE LOTE-UF      TO CEP-UF
+                MOVE LOTE-REF     TO CEP-REF
+                MOVE LOTE-STATUS  TO CEP-STATUS
+                MOVE LOTE-OBS     TO CEP-OBS
+                ACCEPT CEP-DATA  FROM DATE YYYYMMDD
+                ACCEPT CEP-DTMOV FROM DATE YYYYMMDD
+                ACCEPT CEP-HRMOV FROM TIME
+                MOVE "I" TO CEP-TIPO-MOV
+                WRITE REGCEP
+                IF ST-ERRO = "00" OR "02"
+                   ADD 1 TO W-TOTGRAV
+                   GO TO CAR-002
+                ELSE
+                   MOVE "N" TO W-OK
+                   MOVE "ERRO NA INCLUSAO DO REGISTRO" TO W-MOTIVO
+                   GO TO CAR-090.
+       CAR-030.
+      *
+      * JA EXISTE - REGRAVACAO, SO SE ALGUM CAMPO REALMENTE MUDOU
+      * (SENAO O EXTRATO NOTURNO, QUE E' UM REENVIO CHEIO, CARIMBARIA
+      * CEP-DTMOV/CEP-HRMOV EM TODO REGISTRO E O CEPDELTA - VER
+      * CEPDELTA.COB - ACABARIA EXTRAINDO O CADCEP INTEIRO TODA NOITE)
+      *
+                IF LOTE-LOGRA   = CEP-LOGRA  AND
+                   LOTE-BAIRRO  = CEP-BAIRRO AND
+                   W-CIDSAI     = CEP-CIDADE AND
+                   LOTE-UF      = CEP-UF     AND
+                   LOTE-REF     = CEP-REF    AND
+                   LOTE-STATUS  = CEP-STATUS AND
+                   LOTE-OBS     = CEP-OBS
+                   GO TO CAR-002.
+                MOVE LOTE-LOGRA   TO CEP-LOGRA
+                MOVE LOTE-BAIRRO  TO CEP-BAIRRO
+                MOVE W-CIDSAI     TO CEP-CIDADE
+                MOVE LOTE-UF      TO CEP-UF
+                MOVE LOTE-REF     TO CEP-REF
+                MOVE LOTE-STATUS  TO CEP-STATUS
+                MOVE LOTE-OBS     TO CEP-OBS
+                ACCEPT CEP-DTMOV FROM DATE YYYYMMDD
+                ACCEPT CEP-HRMOV FROM TIME
+                MOVE "A" TO CEP-TIPO-MOV
+                REWRITE REGCEP
+                IF ST-ERRO = "00" OR "02"
+                   ADD 1 TO W-TOTALT
+                   GO TO CAR-002
+                ELSE
+                   MOVE "N" TO W-OK
+                   MOVE "ERRO NA REGRAVACAO DO REGISTRO" TO W-MOTIVO
+                   GO TO CAR-090.
+
+       CAR-090.
+                ADD 1 TO W-TOTREJ
+                MOVE SPACES TO REGLOG
+                STRING LOTE-NUMCEP  DELIMITED BY SIZE
+                       " - "        DELIMITED BY SIZE
+                       W-MOTIVO     DELIMITED BY SIZE
+                       INTO REGLOG
+                WRITE REGLOG
+                GO TO CAR-002.
+      *
+      * AVISO NAO-BLOQUEANTE: UF DO EXTRATO DIVERGE DA UF JA
+      * CADASTRADA PARA O MUNICIPIO (MESMA IDEIA DO INC-006B DO P1)
+      *
+       CAR-AVISOUF.
+                ADD 1 TO W-TOTAVI
+                MOVE SPACES TO REGLOG
+                STRING LOTE-NUMCEP DELIMITED BY SIZE
+                       " - AVISO: UF DIVERGE DO MUNICIPIO CADASTRADO"
+                                          DELIMITED BY SIZE
+                       INTO REGLOG
+                WRITE REGLOG.
+       CAR-AVISOUF-FIM.
+                EXIT.
+      *
+      ****************************************************
+      * NORMALIZA W-CIDBUF (MAIUSCULO E SEM ESPACOS EXTRAS) *
+      * PARA W-CIDSAI, PARA COMPARAR/GRAVAR CONTRA MUN-CIDADE *
+      ****************************************************
+      *
+       NORM-CIDADE.
+                INSPECT W-CIDBUF CONVERTING
+                        "abcdefghijklmnopqrstuvwxyz"
+                     TO "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
+                MOVE SPACES TO W-CIDSAI
+                MOVE SPACES TO W-CULT
+                MOVE 1 TO W-CI
+                MOVE ZEROS TO W-CO.
+       NORM-CIDADE1.
+                IF W-CI > 20
+                   GO TO NORM-CIDADE-FIM.
+                IF W-CIDBUF (W-CI:1) NOT = SPACE OR W-CULT NOT = SPACE
+                   ADD 1 TO W-CO
+                   MOVE W-CIDBUF (W-CI:1) TO W-CIDSAI (W-CO:1).
+                MOVE W-CIDBUF (W-CI:1) TO W-CULT
+                ADD 1 TO W-CI
+                GO TO NORM-CIDADE1.
+       NORM-CIDADE-FIM.
+                EXIT.
+
+       CAR-999.
+                CLOSE CADCEP LOTECEP LOGCEP MUNIC
+                DISPLAY "CEPCARGA - RESUMO DA CARGA NOTURNA DE CEP"
+                DISPLAY "REGISTROS LIDOS ......: " W-TOTLIDOS
+                DISPLAY "REGISTROS INCLUIDOS ..: " W-TOTGRAV
+                DISPLAY "REGISTROS ALTERADOS ..: " W-TOTALT
+                DISPLAY "REGISTROS REJEITADOS .: " W-TOTREJ
+                DISPLAY "MUNICIPIOS NOVOS NO MASTER: " W-TOTMUN
+                DISPLAY "AVISOS DE UF DIVERGENTE ..: " W-TOTAVI.
+       CAR-FIM.
+                STOP RUN.
