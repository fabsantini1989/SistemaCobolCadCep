@@ -0,0 +1,191 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CEPLIST.
+       AUTHOR. FABIANO SANTINI MARQUES.
+      ***********************************************
+      * LISTAGEM IMPRESSA DO CADASTRO DE CEP        *
+      ***********************************************
+      * LE TODO O CADCEP.DAT, ORDENA POR CEP-UF/CEP-CIDADE/CEP-NUMCEP
+      * (VIA SORT, PARA NAO DEPENDER DA CHAVE PRIMARIA DO ARQUIVO) E
+      * IMPRIME UMA LISTAGEM COM CABECALHO DE PAGINA E QUEBRA A CADA
+      * TROCA DE UF/CIDADE, TRAZENDO CEP-NUMCEP, CEP-LOGRA, CEP-BAIRRO
+      * E CEP-STATUS DE CADA REGISTRO.
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                     DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       COPY CADCEPS.
+       SELECT W-ORDENA ASSIGN TO DISK.
+       SELECT LISTACEP ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERLST.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADCEP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCEP.DAT".
+       COPY CADCEP.
+      *
+       SD W-ORDENA.
+       01 REGORD.
+                03 ORD-UF              PIC X(02).
+                03 ORD-CIDADE          PIC X(20).
+                03 ORD-NUMCEP          PIC 9(08).
+                03 ORD-LOGRA           PIC X(35).
+                03 ORD-BAIRRO          PIC X(20).
+                03 ORD-STATUS          PIC X(01).
+      *
+       FD LISTACEP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CEPLIST.LST".
+       01 REGLST                     PIC X(80).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-ERRO        PIC X(02) VALUE "00".
+       77 ST-ERLST       PIC X(02) VALUE "00".
+       77 W-PAGINA       PIC 9(04) VALUE ZEROS.
+       77 W-LINHA        PIC 9(02) VALUE 99.
+       77 W-UFANT        PIC X(02) VALUE SPACES.
+       77 W-CIDANT       PIC X(20) VALUE SPACES.
+       77 W-PRIMEIRA     PIC X(01) VALUE "S".
+      *
+       01 LN-CABEC1.
+                03 FILLER    PIC X(20) VALUE "CADASTRO DE CEP".
+                03 FILLER    PIC X(40) VALUE SPACES.
+                03 FILLER    PIC X(08) VALUE "PAGINA: ".
+                03 LC1-PAG   PIC ZZZ9.
+       01 LN-CABEC2.
+                03 FILLER    PIC X(06) VALUE "UF : ".
+                03 LC2-UF    PIC X(02).
+                03 FILLER    PIC X(04) VALUE SPACES.
+                03 FILLER    PIC X(09) VALUE "CIDADE : ".
+                03 LC2-CIDADE PIC X(20).
+       01 LN-CABEC3.
+                03 FILLER    PIC X(10) VALUE "CEP".
+                03 FILLER    PIC X(37) VALUE "LOGRADOURO".
+                03 FILLER    PIC X(22) VALUE "BAIRRO".
+                03 FILLER    PIC X(06) VALUE "STATUS".
+       01 LN-DETALHE.
+                03 LD-NUMCEP PIC 99999.999.
+                03 FILLER    PIC X(01) VALUE SPACES.
+                03 LD-LOGRA  PIC X(35).
+                03 FILLER    PIC X(01) VALUE SPACES.
+                03 LD-BAIRRO PIC X(20).
+                03 FILLER    PIC X(03) VALUE SPACES.
+                03 LD-STATUS PIC X(01).
+      *
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       LST-001.
+                SORT W-ORDENA ON ASCENDING KEY ORD-UF ORD-CIDADE
+                                                ORD-NUMCEP
+                     INPUT PROCEDURE  IS LST-CARGA THRU LST-CARGA-FIM
+                     OUTPUT PROCEDURE IS LST-IMPRIME
+                                             THRU LST-IMPRIME-FIM.
+                GO TO LST-FIM.
+      *
+      *****************************************
+      * PROCEDURE DE ENTRADA DO SORT - LE O CADCEP TODO *
+      *****************************************
+       LST-CARGA.
+                OPEN INPUT CADCEP
+                IF ST-ERRO NOT = "00"
+                   DISPLAY "ERRO NA ABERTURA DO ARQUIVO CEP - " ST-ERRO
+                   GO TO LST-CARGA-FIM.
+       LST-CARGA1.
+                READ CADCEP NEXT RECORD
+                IF ST-ERRO = "10"
+                   GO TO LST-CARGA9.
+                IF ST-ERRO NOT = "00"
+                   DISPLAY "ERRO NA LEITURA DO ARQUIVO CEP - " ST-ERRO
+                   GO TO LST-CARGA9.
+                MOVE CEP-UF     TO ORD-UF
+                MOVE CEP-CIDADE TO ORD-CIDADE
+                MOVE CEP-NUMCEP TO ORD-NUMCEP
+                MOVE CEP-LOGRA  TO ORD-LOGRA
+                MOVE CEP-BAIRRO TO ORD-BAIRRO
+                MOVE CEP-STATUS TO ORD-STATUS
+                RELEASE REGORD
+                GO TO LST-CARGA1.
+       LST-CARGA9.
+                CLOSE CADCEP.
+       LST-CARGA-FIM.
+                EXIT.
+      *
+      *****************************************
+      * PROCEDURE DE SAIDA DO SORT - IMPRIME A LISTAGEM *
+      *****************************************
+       LST-IMPRIME.
+                OPEN OUTPUT LISTACEP
+                IF ST-ERLST NOT = "00"
+                   DISPLAY "ERRO NA ABERTURA DE CEPLIST.LST - "
+                           ST-ERLST
+                   GO TO LST-IMPRIME-FIM.
+                MOVE SPACES TO W-UFANT W-CIDANT
+                MOVE "S" TO W-PRIMEIRA.
+       LST-IMP1.
+                RETURN W-ORDENA
+                   AT END
+                      GO TO LST-IMP9.
+                IF ORD-UF NOT = W-UFANT OR ORD-CIDADE NOT = W-CIDANT
+                                          OR W-LINHA > 55
+                   PERFORM LST-QUEBRA THRU LST-QUEBRA-FIM.
+                MOVE ORD-NUMCEP TO LD-NUMCEP
+                MOVE ORD-LOGRA  TO LD-LOGRA
+                MOVE ORD-BAIRRO TO LD-BAIRRO
+                MOVE ORD-STATUS TO LD-STATUS
+                MOVE SPACES TO REGLST
+                MOVE LN-DETALHE TO REGLST
+                WRITE REGLST
+                ADD 1 TO W-LINHA
+                GO TO LST-IMP1.
+       LST-IMP9.
+                CLOSE LISTACEP.
+       LST-IMPRIME-FIM.
+                EXIT.
+      *
+      *****************************************
+      * QUEBRA DE UF/CIDADE E CABECALHO DE PAGINA *
+      *****************************************
+       LST-QUEBRA.
+                MOVE ORD-UF     TO W-UFANT
+                MOVE ORD-CIDADE TO W-CIDANT
+                IF W-PRIMEIRA = "S" OR W-LINHA > 55
+                   GO TO LST-QUEBRA-PAG.
+                MOVE SPACES TO REGLST
+                WRITE REGLST
+                ADD 1 TO W-LINHA
+                GO TO LST-QUEBRA-ROD.
+       LST-QUEBRA-PAG.
+                ADD 1 TO W-PAGINA
+                MOVE "N" TO W-PRIMEIRA
+                MOVE SPACES TO REGLST
+                WRITE REGLST BEFORE ADVANCING PAGE
+                MOVE LN-CABEC1 TO REGLST
+                MOVE W-PAGINA  TO LC1-PAG
+                WRITE REGLST
+                MOVE 1 TO W-LINHA.
+       LST-QUEBRA-ROD.
+                MOVE SPACES TO REGLST
+                MOVE LN-CABEC2 TO REGLST
+                MOVE ORD-UF     TO LC2-UF
+                MOVE ORD-CIDADE TO LC2-CIDADE
+                WRITE REGLST
+                MOVE SPACES TO REGLST
+                WRITE REGLST
+                MOVE SPACES TO REGLST
+                MOVE LN-CABEC3 TO REGLST
+                WRITE REGLST
+                ADD 3 TO W-LINHA.
+       LST-QUEBRA-FIM.
+                EXIT.
+      *
+       LST-FIM.
+                STOP RUN.
