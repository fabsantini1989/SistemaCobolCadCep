@@ -0,0 +1,268 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CEPDUP.
+       AUTHOR. FABIANO SANTINI MARQUES.
+      ***********************************************
+      * RELATORIO DE ENDERECOS DUPLICADOS/DIVERGENTES *
+      ***********************************************
+      * LE TODO O CADCEP.DAT, ORDENA POR LOGRADOURO+BAIRRO+CIDADE
+      * NORMALIZADOS (MAIUSCULO E SEM ESPACOS EXTRAS) E IMPRIME OS
+      * GRUPOS QUE CAEM NO MESMO ENDERECO NORMALIZADO MAS TEM MAIS DE
+      * UM CEP-NUMCEP, OU EM QUE O CEP-UF/CEP-CIDADE NAO BATE ENTRE OS
+      * REGISTROS DO GRUPO, PARA SERVIR DE ROTEIRO DE SANEAMENTO DO
+      * CADASTRO.
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                     DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       COPY CADCEPS.
+       SELECT W-ORDENA ASSIGN TO DISK.
+       SELECT DUPCEP   ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERDUP.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADCEP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCEP.DAT".
+       COPY CADCEP.
+      *
+       SD W-ORDENA.
+       01 REGORD.
+                03 ORD-LOGRA-N         PIC X(35).
+                03 ORD-BAIRRO-N        PIC X(20).
+                03 ORD-CIDADE-N        PIC X(20).
+                03 ORD-NUMCEP          PIC 9(08).
+                03 ORD-UF              PIC X(02).
+                03 ORD-CIDADE          PIC X(20).
+      *
+       FD DUPCEP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CEPDUP.LST".
+       01 REGDUP                     PIC X(90).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-ERRO        PIC X(02) VALUE "00".
+       77 ST-ERDUP       PIC X(02) VALUE "00".
+       77 W-CHAVEANT     PIC X(75) VALUE SPACES.
+       77 W-CHAVEATU     PIC X(75) VALUE SPACES.
+       77 W-QTDGRUPO     PIC 9(04) VALUE ZEROS.
+       77 W-UF1          PIC X(02) VALUE SPACES.
+       77 W-CIDADE1      PIC X(20) VALUE SPACES.
+       77 W-UFCOMP       PIC X(02) VALUE SPACES.
+       77 W-DIVERGE      PIC X(01) VALUE "N".
+       77 W-PRIMEIRO     PIC X(01) VALUE "S".
+       77 W-TOTGRUPOS    PIC 9(06) VALUE ZEROS.
+       77 W-IDXGRP       PIC 9(04) VALUE ZEROS.
+       77 W-SOBRA        PIC 9(04) VALUE ZEROS.
+       77 W-CBUF         PIC X(35) VALUE SPACES.
+       77 W-CSAI         PIC X(35) VALUE SPACES.
+       77 W-CI           PIC 9(02) VALUE ZEROS.
+       77 W-CO           PIC 9(02) VALUE ZEROS.
+       77 W-CULT         PIC X(01) VALUE SPACES.
+       01 TAB-GRUPO.
+                03 TAB-NUMCEP OCCURS 50 TIMES
+                              PIC 9(08).
+      *
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       DUP-001.
+                SORT W-ORDENA ON ASCENDING KEY ORD-LOGRA-N
+                                                ORD-BAIRRO-N
+                                                ORD-CIDADE-N
+                     INPUT PROCEDURE  IS DUP-CARGA THRU DUP-CARGA-FIM
+                     OUTPUT PROCEDURE IS DUP-ANALISA
+                                             THRU DUP-ANALISA-FIM.
+                GO TO DUP-FIM.
+      *
+      *****************************************
+      * PROCEDURE DE ENTRADA DO SORT - NORMALIZA E CARREGA *
+      *****************************************
+       DUP-CARGA.
+                OPEN INPUT CADCEP
+                IF ST-ERRO NOT = "00"
+                   DISPLAY "ERRO NA ABERTURA DO ARQUIVO CEP - " ST-ERRO
+                   GO TO DUP-CARGA-FIM.
+       DUP-CARGA1.
+                READ CADCEP NEXT RECORD
+                IF ST-ERRO = "10"
+                   GO TO DUP-CARGA9.
+                IF ST-ERRO NOT = "00"
+                   DISPLAY "ERRO NA LEITURA DO ARQUIVO CEP - " ST-ERRO
+                   GO TO DUP-CARGA9.
+                MOVE CEP-LOGRA  TO ORD-LOGRA-N
+                MOVE CEP-BAIRRO TO ORD-BAIRRO-N
+                MOVE CEP-CIDADE TO ORD-CIDADE-N
+                INSPECT ORD-LOGRA-N  CONVERTING
+                        "abcdefghijklmnopqrstuvwxyz"
+                     TO "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
+                INSPECT ORD-BAIRRO-N CONVERTING
+                        "abcdefghijklmnopqrstuvwxyz"
+                     TO "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
+                INSPECT ORD-CIDADE-N CONVERTING
+                        "abcdefghijklmnopqrstuvwxyz"
+                     TO "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
+      *
+      * COLAPSA ESPACOS INTERNOS REPETIDOS (VIDE DUP-COMPRIME) PARA
+      * QUE ENDERECOS QUE SO DIVIRJAM POR ESPACO(S) A MAIS CAIAM NA
+      * MESMA CHAVE NORMALIZADA.
+      *
+                MOVE ORD-LOGRA-N TO W-CBUF
+                PERFORM DUP-COMPRIME THRU DUP-COMPRIME-FIM
+                MOVE W-CSAI TO ORD-LOGRA-N
+                MOVE ORD-BAIRRO-N TO W-CBUF
+                PERFORM DUP-COMPRIME THRU DUP-COMPRIME-FIM
+                MOVE W-CSAI TO ORD-BAIRRO-N
+                MOVE ORD-CIDADE-N TO W-CBUF
+                PERFORM DUP-COMPRIME THRU DUP-COMPRIME-FIM
+                MOVE W-CSAI TO ORD-CIDADE-N
+                MOVE CEP-NUMCEP TO ORD-NUMCEP
+                MOVE CEP-UF     TO ORD-UF
+                MOVE CEP-CIDADE TO ORD-CIDADE
+                RELEASE REGORD
+                GO TO DUP-CARGA1.
+       DUP-CARGA9.
+                CLOSE CADCEP.
+       DUP-CARGA-FIM.
+                EXIT.
+      *
+      *****************************************
+      * COLAPSA CORRIDAS DE ESPACOS EM BRANCO DE W-CBUF PARA W-CSAI *
+      *****************************************
+       DUP-COMPRIME.
+                MOVE SPACES TO W-CSAI
+                MOVE 1 TO W-CI
+                MOVE 0 TO W-CO
+                MOVE SPACES TO W-CULT.
+       DUP-COMPRIME1.
+                IF W-CI > 35
+                   GO TO DUP-COMPRIME-FIM.
+                IF W-CBUF (W-CI:1) NOT = SPACE OR W-CULT NOT = SPACE
+                   ADD 1 TO W-CO
+                   MOVE W-CBUF (W-CI:1) TO W-CSAI (W-CO:1).
+                MOVE W-CBUF (W-CI:1) TO W-CULT
+                ADD 1 TO W-CI
+                GO TO DUP-COMPRIME1.
+       DUP-COMPRIME-FIM.
+                EXIT.
+      *
+      *****************************************
+      * PROCEDURE DE SAIDA DO SORT - AGRUPA E DETECTA DIVERGENCIAS *
+      *****************************************
+       DUP-ANALISA.
+                OPEN OUTPUT DUPCEP
+                IF ST-ERDUP NOT = "00"
+                   DISPLAY "ERRO NA ABERTURA DE CEPDUP.LST - " ST-ERDUP
+                   GO TO DUP-ANALISA-FIM.
+                MOVE SPACES TO REGDUP
+                STRING "RELATORIO DE ENDERECOS DUPLICADOS/DIVERGENTES"
+                       DELIMITED BY SIZE INTO REGDUP
+                WRITE REGDUP
+                MOVE SPACES TO REGDUP
+                WRITE REGDUP
+                MOVE "S" TO W-PRIMEIRO.
+       DUP-IMP1.
+                RETURN W-ORDENA
+                   AT END
+                      PERFORM DUP-FECHAGRUPO THRU DUP-FECHAGRUPO-FIM
+                      GO TO DUP-IMPFIM.
+                MOVE SPACES TO W-CHAVEATU
+                STRING ORD-LOGRA-N  DELIMITED BY SIZE
+                       ORD-BAIRRO-N DELIMITED BY SIZE
+                       ORD-CIDADE-N DELIMITED BY SIZE
+                       INTO W-CHAVEATU
+                IF W-PRIMEIRO = "S"
+                   MOVE W-CHAVEATU TO W-CHAVEANT
+                   MOVE "N" TO W-PRIMEIRO
+                   GO TO DUP-NOVOGRUPO.
+                IF W-CHAVEATU = W-CHAVEANT
+                   GO TO DUP-ACUMULA.
+                PERFORM DUP-FECHAGRUPO THRU DUP-FECHAGRUPO-FIM
+                MOVE W-CHAVEATU TO W-CHAVEANT.
+       DUP-NOVOGRUPO.
+                MOVE 0 TO W-QTDGRUPO
+                MOVE "N" TO W-DIVERGE
+                MOVE ORD-UF TO W-UF1
+                INSPECT W-UF1 CONVERTING
+                        "abcdefghijklmnopqrstuvwxyz"
+                     TO "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
+                MOVE ORD-CIDADE-N TO W-CIDADE1.
+       DUP-ACUMULA.
+                ADD 1 TO W-QTDGRUPO
+                MOVE ORD-UF TO W-UFCOMP
+                INSPECT W-UFCOMP CONVERTING
+                        "abcdefghijklmnopqrstuvwxyz"
+                     TO "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
+                IF W-UFCOMP NOT = W-UF1 OR ORD-CIDADE-N NOT = W-CIDADE1
+                   MOVE "S" TO W-DIVERGE.
+                IF W-QTDGRUPO NOT > 50
+                   MOVE ORD-NUMCEP TO TAB-NUMCEP (W-QTDGRUPO).
+                GO TO DUP-IMP1.
+       DUP-FECHAGRUPO.
+                IF W-QTDGRUPO > 1 OR W-DIVERGE = "S"
+                   GO TO DUP-FECHAGRUPO1.
+                GO TO DUP-FECHAGRUPO-FIM.
+       DUP-FECHAGRUPO1.
+                ADD 1 TO W-TOTGRUPOS
+                MOVE SPACES TO REGDUP
+                STRING "ENDERECO: " DELIMITED BY SIZE
+                       W-CHAVEANT   DELIMITED BY SIZE
+                       INTO REGDUP
+                WRITE REGDUP
+                MOVE SPACES TO REGDUP
+                STRING "  QTD CEPs NO GRUPO: " DELIMITED BY SIZE
+                       W-QTDGRUPO   DELIMITED BY SIZE
+                       INTO REGDUP
+                WRITE REGDUP
+                IF W-DIVERGE = "S"
+                   MOVE SPACES TO REGDUP
+                   STRING "  *** UF/CIDADE DIVERGENTE NO GRUPO ***"
+                          DELIMITED BY SIZE INTO REGDUP
+                   WRITE REGDUP.
+                MOVE 1 TO W-IDXGRP.
+       DUP-IMPCEP.
+                IF W-IDXGRP > W-QTDGRUPO OR W-IDXGRP > 50
+                   GO TO DUP-IMPCEP-FIM.
+                MOVE SPACES TO REGDUP
+                STRING "  CEP: " DELIMITED BY SIZE
+                       TAB-NUMCEP (W-IDXGRP) DELIMITED BY SIZE
+                       INTO REGDUP
+                WRITE REGDUP
+                ADD 1 TO W-IDXGRP
+                GO TO DUP-IMPCEP.
+       DUP-IMPCEP-FIM.
+                IF W-QTDGRUPO > 50
+                   SUBTRACT 50 FROM W-QTDGRUPO GIVING W-SOBRA
+                   MOVE SPACES TO REGDUP
+                   STRING "  ... E MAIS " DELIMITED BY SIZE
+                          W-SOBRA         DELIMITED BY SIZE
+                          " CEP(S) NAO LISTADOS (LIMITE DE 50 POR "
+                                          DELIMITED BY SIZE
+                          "GRUPO)"        DELIMITED BY SIZE
+                          INTO REGDUP
+                   WRITE REGDUP.
+                MOVE SPACES TO REGDUP
+                WRITE REGDUP.
+       DUP-FECHAGRUPO-FIM.
+                EXIT.
+      *
+       DUP-IMPFIM.
+                MOVE SPACES TO REGDUP
+                STRING "TOTAL DE GRUPOS DIVERGENTES/DUPLICADOS: "
+                       DELIMITED BY SIZE
+                       W-TOTGRUPOS DELIMITED BY SIZE
+                       INTO REGDUP
+                WRITE REGDUP
+                CLOSE DUPCEP.
+       DUP-ANALISA-FIM.
+                EXIT.
+      *
+       DUP-FIM.
+                STOP RUN.
