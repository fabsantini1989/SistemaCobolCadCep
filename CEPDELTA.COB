@@ -0,0 +1,153 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CEPDELTA.
+       AUTHOR. FABIANO SANTINI MARQUES.
+      ***********************************************
+      * EXTRATO DE DELTA DE CEP P/ SISTEMA DE LOGISTICA *
+      ***********************************************
+      * LE TODO O CADCEP.DAT E GRAVA EM CEPDELTA.DAT TODO REGISTRO
+      * CUJO CEP-DTMOV/CEP-HRMOV (CARIMBADOS POR P1/CEPCARGA EM
+      * INC-WR1/ALT-RW1/EXC-DL1) SEJA POSTERIOR A MARCA DA ULTIMA
+      * EXTRACAO, GRAVADA EM CEPDELTA.CTL. AO FINAL, A MARCA E'
+      * ATUALIZADA PARA O INICIO DESTA EXECUCAO, DE FORMA QUE NENHUM
+      * REGISTRO ALTERADO DURANTE A PROPRIA EXTRACAO FIQUE DE FORA DA
+      * PROXIMA RODADA.
+      *----------------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+                     DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       COPY CADCEPS.
+       SELECT DELTACEP ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERDEL.
+       SELECT CTLDELTA ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERCTL.
+      *
+      *-----------------------------------------------------------------
+       DATA DIVISION.
+       FILE SECTION.
+       FD CADCEP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADCEP.DAT".
+       COPY CADCEP.
+      *
+       FD DELTACEP
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CEPDELTA.DAT".
+       01 REGDELTA.
+                03 DEL-TIPO            PIC X(01).
+                03 FILLER              PIC X(01) VALUE SPACES.
+                03 DEL-NUMCEP          PIC 9(08).
+                03 FILLER              PIC X(01) VALUE SPACES.
+                03 DEL-LOGRA           PIC X(35).
+                03 FILLER              PIC X(01) VALUE SPACES.
+                03 DEL-BAIRRO          PIC X(20).
+                03 FILLER              PIC X(01) VALUE SPACES.
+                03 DEL-CIDADE          PIC X(20).
+                03 FILLER              PIC X(01) VALUE SPACES.
+                03 DEL-UF              PIC X(02).
+                03 FILLER              PIC X(01) VALUE SPACES.
+                03 DEL-STATUS          PIC X(01).
+                03 FILLER              PIC X(01) VALUE SPACES.
+                03 DEL-DTMOV           PIC 9(08).
+                03 FILLER              PIC X(01) VALUE SPACES.
+                03 DEL-HRMOV           PIC 9(06).
+      *
+       FD CTLDELTA
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CEPDELTA.CTL".
+       01 REGCTL.
+                03 CTL-DTMOV           PIC 9(08).
+                03 CTL-HRMOV           PIC 9(06).
+      *
+      *-----------------------------------------------------------------
+       WORKING-STORAGE SECTION.
+       77 ST-ERRO        PIC X(02) VALUE "00".
+       77 ST-ERDEL       PIC X(02) VALUE "00".
+       77 ST-ERCTL       PIC X(02) VALUE "00".
+       77 W-DTCORTE      PIC 9(08) VALUE ZEROS.
+       77 W-HRCORTE      PIC 9(06) VALUE ZEROS.
+       77 W-DTINI        PIC 9(08) VALUE ZEROS.
+       77 W-HRINI        PIC 9(06) VALUE ZEROS.
+       77 W-TOTLIDOS     PIC 9(06) VALUE ZEROS.
+       77 W-TOTDELTA     PIC 9(06) VALUE ZEROS.
+      *
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+       INICIO.
+      *
+       DEL-001.
+                ACCEPT W-DTINI FROM DATE YYYYMMDD
+                ACCEPT W-HRINI FROM TIME
+                MOVE ZEROS TO W-DTCORTE W-HRCORTE
+                OPEN INPUT CTLDELTA
+                IF ST-ERCTL NOT = "00"
+                   GO TO DEL-001-CAD.
+                READ CTLDELTA
+                IF ST-ERCTL = "00"
+                   MOVE CTL-DTMOV TO W-DTCORTE
+                   MOVE CTL-HRMOV TO W-HRCORTE.
+                CLOSE CTLDELTA.
+       DEL-001-CAD.
+                OPEN INPUT CADCEP
+                IF ST-ERRO NOT = "00"
+                   DISPLAY "ERRO NA ABERTURA DO ARQUIVO CEP - " ST-ERRO
+                   GO TO DEL-FIM.
+                OPEN OUTPUT DELTACEP
+                IF ST-ERDEL NOT = "00"
+                   DISPLAY "ERRO NA ABERTURA DE CEPDELTA.DAT - "
+                           ST-ERDEL
+                   CLOSE CADCEP
+                   GO TO DEL-FIM.
+       DEL-002.
+                READ CADCEP NEXT RECORD
+                IF ST-ERRO = "10"
+                   GO TO DEL-009.
+                IF ST-ERRO NOT = "00"
+                   DISPLAY "ERRO NA LEITURA DO ARQUIVO CEP - " ST-ERRO
+                   GO TO DEL-009.
+                ADD 1 TO W-TOTLIDOS
+                IF CEP-DTMOV < W-DTCORTE
+                   GO TO DEL-002.
+                IF CEP-DTMOV = W-DTCORTE AND CEP-HRMOV <= W-HRCORTE
+                   GO TO DEL-002.
+                PERFORM DEL-GRAVA THRU DEL-GRAVA-FIM
+                GO TO DEL-002.
+       DEL-009.
+                CLOSE CADCEP DELTACEP
+                PERFORM DEL-ATUALIZACTL THRU DEL-ATUALIZACTL-FIM
+                DISPLAY "CEPDELTA - EXTRACAO DE ALTERACOES DE CEP"
+                DISPLAY "REGISTROS LIDOS ......: " W-TOTLIDOS
+                DISPLAY "REGISTROS NO DELTA ...: " W-TOTDELTA.
+                GO TO DEL-FIM.
+      *
+       DEL-GRAVA.
+                ADD 1 TO W-TOTDELTA
+                MOVE SPACES TO REGDELTA
+                MOVE CEP-TIPO-MOV TO DEL-TIPO
+                MOVE CEP-NUMCEP TO DEL-NUMCEP
+                MOVE CEP-LOGRA  TO DEL-LOGRA
+                MOVE CEP-BAIRRO TO DEL-BAIRRO
+                MOVE CEP-CIDADE TO DEL-CIDADE
+                MOVE CEP-UF     TO DEL-UF
+                MOVE CEP-STATUS TO DEL-STATUS
+                MOVE CEP-DTMOV  TO DEL-DTMOV
+                MOVE CEP-HRMOV  TO DEL-HRMOV
+                WRITE REGDELTA.
+       DEL-GRAVA-FIM.
+                EXIT.
+      *
+       DEL-ATUALIZACTL.
+                OPEN OUTPUT CTLDELTA
+                MOVE W-DTINI TO CTL-DTMOV
+                MOVE W-HRINI TO CTL-HRMOV
+                WRITE REGCTL
+                CLOSE CTLDELTA.
+       DEL-ATUALIZACTL-FIM.
+                EXIT.
+      *
+       DEL-FIM.
+                STOP RUN.
